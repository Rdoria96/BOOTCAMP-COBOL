@@ -0,0 +1,330 @@
+000100* ****************************************************************
+000110* Program name:    DLRPT
+000120* Original author: RICHARD DORIA
+000130*
+000140* Maintenence Log
+000150* Date      Author        Maintenance Requirement
+000160* --------- ------------  ---------------------------------------
+000170* 08/08/26 RD      Written to balance a DEVOPS run - reads the
+000180*                  result file DEVOPS wrote and the transaction
+000190*                  file it read, and produces a control-totals
+000200*                  report (count processed per operation, count
+000210*                  rejected, grand total) so the report's
+000220*                  transaction count can be balanced against the
+000230*                  input file's record count.
+000240* 08/09/26 RD      Added a file status check after every OPEN/
+000250*                  READ so a missing dataset or other I/O error
+000260*                  abends the run instead of going unnoticed in
+000270*                  an unattended overnight job.
+000280* ****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.  DLRPT.
+000310 AUTHOR. RICHARD DORIA.
+000320 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000330 DATE-WRITTEN. 08/08/26.
+000340 DATE-COMPILED. 08/08/26.
+000350 SECURITY. NON-CONFIDENTIAL.
+000360* ****************************************************************
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT TRANSACTION-FILE ASSIGN TO TRANIN
+000410            ORGANIZATION IS SEQUENTIAL
+000420            FILE STATUS IS WK-TRANIN-STATUS.
+000430     SELECT RESULT-FILE      ASSIGN TO TRANOUT
+000440            ORGANIZATION IS SEQUENTIAL
+000450            FILE STATUS IS WK-TRANOUT-STATUS.
+000460     SELECT REPORT-FILE      ASSIGN TO RPTOUT
+000470            ORGANIZATION IS SEQUENTIAL
+000480            FILE STATUS IS WK-RPTOUT-STATUS.
+000490* ****************************************************************
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520*    TRANSACTION-FILE - the input DEVOPS read; only its record
+000530*    count is needed, to balance against RESULT-FILE's count.
+000540 FD  TRANSACTION-FILE
+000550     RECORDING MODE IS F.
+000560 01  WK-TI-RECORD.
+000570     COPY WKTRANS REPLACING LEADING
+000580          ==PREFIX-== BY ==WK-TI-==.
+000590*    RESULT-FILE - the output DEVOPS wrote, one record per
+000600*    transaction it processed.
+000610 FD  RESULT-FILE
+000620     RECORDING MODE IS F.
+000630 01  WK-TO-RECORD.
+000640     COPY WKTRANS REPLACING LEADING
+000650          ==PREFIX-== BY ==WK-TO-==.
+000660*    REPORT-FILE - the printed control-totals report.
+000670 FD  REPORT-FILE
+000680     RECORDING MODE IS F.
+000690 01  WK-RP-LINE                        PIC X(80).
+000700* ****************************************************************
+000710 WORKING-STORAGE SECTION.
+000720*
+000730 01  WK-FILE-STATUSES.
+000740     05  WK-TRANIN-STATUS           PIC X(02) VALUE '00'.
+000750     05  WK-TRANOUT-STATUS          PIC X(02) VALUE '00'.
+000760     05  WK-RPTOUT-STATUS           PIC X(02) VALUE '00'.
+000770*
+000780 01  WK-ABEND-AREA.
+000790     05  WK-ABEND-FILE-ID           PIC X(08) VALUE SPACES.
+000800     05  WK-ABEND-STATUS            PIC X(02) VALUE SPACES.
+000810*
+000820 01  WK-SWITCHES.
+000830     05  WK-TRANIN-EOF-SW           PIC X(01) VALUE 'N'.
+000840         88  WK-TRANIN-EOF          VALUE 'Y'.
+000850     05  WK-TRANOUT-EOF-SW          PIC X(01) VALUE 'N'.
+000860         88  WK-TRANOUT-EOF         VALUE 'Y'.
+000870*
+000880 01  WK-CONTROL-TOTALS.
+000890     05  WK-TRANIN-COUNT            PIC 9(09) VALUE ZERO.
+000900     05  WK-SUMA-COUNT              PIC 9(09) VALUE ZERO.
+000910     05  WK-RESTA-COUNT             PIC 9(09) VALUE ZERO.
+000920     05  WK-MULT-COUNT              PIC 9(09) VALUE ZERO.
+000930     05  WK-DIV-COUNT               PIC 9(09) VALUE ZERO.
+000940     05  WK-REJECT-COUNT            PIC 9(09) VALUE ZERO.
+000950     05  WK-GRAND-TOTAL             PIC 9(09) VALUE ZERO.
+000960*
+000970 01  WK-BALANCE-SW                  PIC X(01) VALUE 'N'.
+000980     88  WK-IN-BALANCE              VALUE 'Y'.
+000990*
+001000 01  WK-REPORT-LINES.
+001010     05  WK-HEADING-1.
+001020         10  FILLER                 PIC X(20) VALUE SPACES.
+001030         10  FILLER                 PIC X(40)
+001040             VALUE 'DEVOPS CONTROL-TOTALS RECONCILIATION'.
+001050     05  WK-HEADING-2.
+001060         10  FILLER                 PIC X(20) VALUE SPACES.
+001070         10  FILLER                 PIC X(21) VALUE ALL '-'.
+001080     05  WK-DETAIL-LINE.
+001090         10  WK-DL-LABEL            PIC X(30).
+001100         10  WK-DL-COUNT            PIC ZZZ,ZZZ,ZZ9.
+001110     05  WK-BALANCE-LINE.
+001120         10  WK-BL-LABEL            PIC X(30).
+001130         10  WK-BL-RESULT           PIC X(20).
+001140* ****************************************************************
+001150 PROCEDURE DIVISION.
+001160* ****************************************************************
+001170* 0000-MAINLINE - accumulate control totals, then print them.
+001180* ****************************************************************
+001190 0000-MAINLINE.
+001200     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+001210     PERFORM 2000-COUNT-TRANSACTION-FILE THRU 2000-EXIT.
+001220     PERFORM 3000-ACCUMULATE-RESULT-FILE THRU 3000-EXIT.
+001230     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+001240     PERFORM 5000-CLOSE-FILES THRU 5000-EXIT.
+001250     STOP RUN.
+001260*
+001270 0000-EXIT.
+001280     EXIT.
+001290* ****************************************************************
+001300* 1000-OPEN-FILES - open every file, checking status after each
+001310* OPEN so a missing/misallocated dataset abends the run.
+001320* ****************************************************************
+001330 1000-OPEN-FILES.
+001340     OPEN INPUT  TRANSACTION-FILE.
+001350     MOVE 'TRANIN'            TO WK-ABEND-FILE-ID.
+001360     MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS.
+001370     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001380     OPEN INPUT  RESULT-FILE.
+001390     MOVE 'TRANOUT'           TO WK-ABEND-FILE-ID.
+001400     MOVE WK-TRANOUT-STATUS   TO WK-ABEND-STATUS.
+001410     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001420     OPEN OUTPUT REPORT-FILE.
+001430     MOVE 'RPTOUT'            TO WK-ABEND-FILE-ID.
+001440     MOVE WK-RPTOUT-STATUS    TO WK-ABEND-STATUS.
+001450     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001460*
+001470 1000-EXIT.
+001480     EXIT.
+001490* ****************************************************************
+001500* 2000-COUNT-TRANSACTION-FILE - all we need from the input file
+001510* is how many records it carried, to balance against RESULT-FILE.
+001520* ****************************************************************
+001530 2000-COUNT-TRANSACTION-FILE.
+001540     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+001550         UNTIL WK-TRANIN-EOF.
+001560*
+001570 2000-EXIT.
+001580     EXIT.
+001590* ****************************************************************
+001600* 2100-READ-TRANSACTION.
+001610* ****************************************************************
+001620 2100-READ-TRANSACTION.
+001630     READ TRANSACTION-FILE
+001640         AT END
+001650             MOVE 'Y'                 TO WK-TRANIN-EOF-SW
+001660         NOT AT END
+001670             ADD 1                    TO WK-TRANIN-COUNT
+001680     END-READ.
+001690     IF WK-TRANIN-STATUS NOT = '00'
+001700        AND WK-TRANIN-STATUS NOT = '10'
+001710         MOVE 'TRANIN'            TO WK-ABEND-FILE-ID
+001720         MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS
+001730         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+001740     END-IF.
+001750*
+001760 2100-EXIT.
+001770     EXIT.
+001780* ****************************************************************
+001790* 3000-ACCUMULATE-RESULT-FILE - tally RESULT-FILE by operation
+001800* type and count how many carry a rejection message.
+001810* ****************************************************************
+001820 3000-ACCUMULATE-RESULT-FILE.
+001830     PERFORM 3100-READ-RESULT THRU 3100-EXIT
+001840         UNTIL WK-TRANOUT-EOF.
+001850*
+001860 3000-EXIT.
+001870     EXIT.
+001880* ****************************************************************
+001890* 3100-READ-RESULT.
+001900* ****************************************************************
+001910 3100-READ-RESULT.
+001920     READ RESULT-FILE
+001930         AT END
+001940             MOVE 'Y'                 TO WK-TRANOUT-EOF-SW
+001950         NOT AT END
+001960             PERFORM 3200-TALLY-RESULT THRU 3200-EXIT
+001970     END-READ.
+001980     IF WK-TRANOUT-STATUS NOT = '00'
+001990        AND WK-TRANOUT-STATUS NOT = '10'
+002000         MOVE 'TRANOUT'           TO WK-ABEND-FILE-ID
+002010         MOVE WK-TRANOUT-STATUS   TO WK-ABEND-STATUS
+002020         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002030     END-IF.
+002040*
+002050 3100-EXIT.
+002060     EXIT.
+002070* ****************************************************************
+002080* 3200-TALLY-RESULT - one result record: bump its operation
+002090* counter, the reject counter if it carries an error, and the
+002100* grand total.
+002110* ****************************************************************
+002120 3200-TALLY-RESULT.
+002130     ADD 1                            TO WK-GRAND-TOTAL.
+002140     EVALUATE WK-TO-OPERACION
+002150         WHEN 'SUMA'
+002160             ADD 1                    TO WK-SUMA-COUNT
+002170         WHEN 'RESTA'
+002180             ADD 1                    TO WK-RESTA-COUNT
+002190         WHEN 'MULTIPLICACION'
+002200             ADD 1                    TO WK-MULT-COUNT
+002210         WHEN 'DIVISION'
+002220             ADD 1                    TO WK-DIV-COUNT
+002230     END-EVALUATE.
+002240     IF WK-TO-MENSAJE-ERROR NOT = SPACES
+002250         ADD 1                        TO WK-REJECT-COUNT
+002260     END-IF.
+002270*
+002280 3200-EXIT.
+002290     EXIT.
+002300* ****************************************************************
+002310* 4000-PRINT-REPORT - write the heading, one detail line per
+002320* operation type, the rejection/grand-total lines, and the
+002330* balance-against-input line.  Every line is moved into
+002340* WK-RP-LINE and written through 4050-WRITE-LINE, which checks
+002350* WK-RPTOUT-STATUS after that one WRITE - so a failure on any
+002360* individual line is caught immediately instead of being masked
+002370* by a later line's successful status.
+002380* ****************************************************************
+002390 4000-PRINT-REPORT.
+002400     MOVE WK-HEADING-1                TO WK-RP-LINE.
+002410     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002420     MOVE WK-HEADING-2                TO WK-RP-LINE.
+002430     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002440     MOVE SPACES                      TO WK-RP-LINE.
+002450     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002460*
+002470     MOVE 'SUMA TRANSACTIONS'         TO WK-DL-LABEL.
+002480     MOVE WK-SUMA-COUNT               TO WK-DL-COUNT.
+002490     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002500     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002510*
+002520     MOVE 'RESTA TRANSACTIONS'        TO WK-DL-LABEL.
+002530     MOVE WK-RESTA-COUNT              TO WK-DL-COUNT.
+002540     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002550     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002560*
+002570     MOVE 'MULTIPLICACION TRANSACTIONS'
+002580                                       TO WK-DL-LABEL.
+002590     MOVE WK-MULT-COUNT               TO WK-DL-COUNT.
+002600     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002610     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002620*
+002630     MOVE 'DIVISION TRANSACTIONS'     TO WK-DL-LABEL.
+002640     MOVE WK-DIV-COUNT                TO WK-DL-COUNT.
+002650     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002660     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002670*
+002680     MOVE 'REJECTED (ERROR SET)'      TO WK-DL-LABEL.
+002690     MOVE WK-REJECT-COUNT             TO WK-DL-COUNT.
+002700     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002710     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002720*
+002730     MOVE SPACES                      TO WK-RP-LINE.
+002740     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002750     MOVE 'GRAND TOTAL RESULTS'       TO WK-DL-LABEL.
+002760     MOVE WK-GRAND-TOTAL              TO WK-DL-COUNT.
+002770     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002780     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002790*
+002800     MOVE 'INPUT TRANSACTIONS READ'   TO WK-DL-LABEL.
+002810     MOVE WK-TRANIN-COUNT             TO WK-DL-COUNT.
+002820     MOVE WK-DETAIL-LINE              TO WK-RP-LINE.
+002830     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002840*
+002850     IF WK-TRANIN-COUNT = WK-GRAND-TOTAL
+002860         SET WK-IN-BALANCE           TO TRUE
+002870     END-IF.
+002880     MOVE 'RUN BALANCE'               TO WK-BL-LABEL.
+002890     IF WK-IN-BALANCE
+002900         MOVE 'IN BALANCE'            TO WK-BL-RESULT
+002910     ELSE
+002920         MOVE 'OUT OF BALANCE'        TO WK-BL-RESULT
+002930     END-IF.
+002940     MOVE SPACES                      TO WK-RP-LINE.
+002950     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002960     MOVE WK-BALANCE-LINE             TO WK-RP-LINE.
+002970     PERFORM 4050-WRITE-LINE THRU 4050-EXIT.
+002980*
+002990 4000-EXIT.
+003000     EXIT.
+003010* ****************************************************************
+003020* 4050-WRITE-LINE - write one already-built REPORT-FILE line and
+003030* check its status immediately, so a failure on any one line is
+003040* caught instead of being overwritten by a later line's success.
+003050* ****************************************************************
+003060 4050-WRITE-LINE.
+003070     WRITE WK-RP-LINE.
+003080     MOVE 'RPTOUT'                    TO WK-ABEND-FILE-ID.
+003090     MOVE WK-RPTOUT-STATUS            TO WK-ABEND-STATUS.
+003100     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+003110*
+003120 4050-EXIT.
+003130     EXIT.
+003140* ****************************************************************
+003150* 5000-CLOSE-FILES.
+002930* ****************************************************************
+002940 5000-CLOSE-FILES.
+002950     CLOSE TRANSACTION-FILE.
+002960     CLOSE RESULT-FILE.
+002970     CLOSE REPORT-FILE.
+002980*
+002990 5000-EXIT.
+003000     EXIT.
+003010* ****************************************************************
+003020* 9000-VERIFY-FILE-STATUS - common I/O error check.  WK-ABEND-
+003030* FILE-ID/WK-ABEND-STATUS are moved by the caller just before this
+003040* is PERFORMed; any status other than '00' abends the run with a
+003050* message instead of letting the job continue on bad data.
+003060* ****************************************************************
+003070 9000-VERIFY-FILE-STATUS.
+003080     IF WK-ABEND-STATUS NOT = '00'
+003090         DISPLAY 'DLRPT - I/O ERROR ON ' WK-ABEND-FILE-ID
+003100            ' - FILE STATUS ' WK-ABEND-STATUS
+003110         MOVE 16                      TO RETURN-CODE
+003120         STOP RUN
+003130     END-IF.
+003140*
+003150 9000-EXIT.
+003160     EXIT.
