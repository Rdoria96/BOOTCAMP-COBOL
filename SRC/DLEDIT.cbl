@@ -0,0 +1,293 @@
+000100* ****************************************************************
+000110* Program name:    DLEDIT
+000120* Original author: RICHARD DORIA
+000130*
+000140* Maintenence Log
+000150* Date      Author        Maintenance Requirement
+000160* --------- ------------  ---------------------------------------
+000170* 08/08/26 RD      Written as the front-end edit for DEVOPS -
+000180*                  screens every incoming transaction for a
+000190*                  non-numeric operand, a zero DIVISION divisor,
+000200*                  or an unrecognized operation code before it
+000210*                  ever reaches DEVOPS's EVALUATE.  Records that
+000220*                  fail are routed to a suspense file with a
+000230*                  reason code instead of being allowed to abend
+000240*                  DEVOPS; records that pass are copied through
+000250*                  unchanged to the clean file DEVOPS reads as
+000260*                  its own transaction input.
+000270* 08/09/26 RD      Added a file status check after every OPEN/
+000280*                  READ/WRITE so a missing dataset or other I/O
+000290*                  error abends the run instead of going
+000300*                  unnoticed in an unattended overnight job.
+000310* ****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.  DLEDIT.
+000340 AUTHOR. RICHARD DORIA.
+000350 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000360 DATE-WRITTEN. 08/08/26.
+000370 DATE-COMPILED. 08/08/26.
+000380 SECURITY. NON-CONFIDENTIAL.
+000390* ****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT TRANSACTION-FILE ASSIGN TO TRANIN
+000440            ORGANIZATION IS SEQUENTIAL
+000450            FILE STATUS IS WK-TRANIN-STATUS.
+000460     SELECT CLEAN-FILE       ASSIGN TO TRANCLN
+000470            ORGANIZATION IS SEQUENTIAL
+000480            FILE STATUS IS WK-TRANCLN-STATUS.
+000490     SELECT SUSPENSE-FILE    ASSIGN TO SUSPENSE
+000500            ORGANIZATION IS SEQUENTIAL
+000510            FILE STATUS IS WK-SUSPENSE-STATUS.
+000520* ****************************************************************
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550*    TRANSACTION-FILE - one incoming calculation request per
+000560*    record, not yet screened for bad data.
+000570 FD  TRANSACTION-FILE
+000580     RECORDING MODE IS F.
+000590 01  WK-TI-RECORD.
+000600     COPY WKTRANS REPLACING LEADING
+000610          ==PREFIX-== BY ==WK-TI-==.
+000620*    CLEAN-FILE - every transaction that passed all edits,
+000630*    unchanged, ready for DEVOPS to read as its own TRANIN.
+000640 FD  CLEAN-FILE
+000650     RECORDING MODE IS F.
+000660 01  WK-CL-RECORD.
+000670     COPY WKTRANS REPLACING LEADING
+000680          ==PREFIX-== BY ==WK-CL-==.
+000690*    SUSPENSE-FILE - every transaction that failed an edit, with
+000700*    a reason code/text so it can be corrected and resubmitted.
+000710 FD  SUSPENSE-FILE
+000720     RECORDING MODE IS F.
+000730 01  WK-SU-RECORD.
+000740     COPY WKTRANS REPLACING LEADING
+000750          ==PREFIX-== BY ==WK-SU-==.
+000760     05  WK-SU-REASON-CODE       PIC X(02).
+000770     05  WK-SU-REASON-TEXT       PIC X(30).
+000780* ****************************************************************
+000790 WORKING-STORAGE SECTION.
+000800*
+000810 01  WK-ID-NUM                             PIC 9(08) VALUE ZERO.
+000820 01  WK-ID                                 PIC X(08).
+000830 01  WK-FECHA-PROCESO                       PIC X(08).
+000840*
+000850 01  WK-NUM-1                              PIC 9(02).
+000860 01  WK-NUM-2                              PIC 9(02).
+000870*
+000880 01  WK-FILE-STATUSES.
+000890     05  WK-TRANIN-STATUS           PIC X(02) VALUE '00'.
+000900     05  WK-TRANCLN-STATUS          PIC X(02) VALUE '00'.
+000910     05  WK-SUSPENSE-STATUS         PIC X(02) VALUE '00'.
+000920*
+000930 01  WK-ABEND-AREA.
+000940     05  WK-ABEND-FILE-ID           PIC X(08) VALUE SPACES.
+000950     05  WK-ABEND-STATUS            PIC X(02) VALUE SPACES.
+000960*
+000970 01  WK-SWITCHES.
+000980     05  WK-EOF-SW                  PIC X(01) VALUE 'N'.
+000990         88  WK-EOF                 VALUE 'Y'.
+001000     05  WK-REJECT-SW               PIC X(01) VALUE 'N'.
+001010         88  WK-REJECTED            VALUE 'Y'.
+001020*
+001030 01  WK-REASON-CODE                        PIC X(02) VALUE SPACES.
+001040 01  WK-REASON-TEXT                        PIC X(30) VALUE SPACES.
+001050*
+001060 01  WK-COUNTERS.
+001070     05  WK-READ-COUNT              PIC 9(09) VALUE ZERO.
+001080     05  WK-CLEAN-COUNT             PIC 9(09) VALUE ZERO.
+001090     05  WK-SUSPENSE-COUNT          PIC 9(09) VALUE ZERO.
+001100* ****************************************************************
+001110 PROCEDURE DIVISION.
+001120* ****************************************************************
+001130* 0000-MAINLINE - screen the transaction file end to end.
+001140* ****************************************************************
+001150 0000-MAINLINE.
+001160     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+001170     PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+001180     PERFORM 3000-EDIT-TRANSACTION THRU 3000-EXIT
+001190         UNTIL WK-EOF.
+001200     PERFORM 4000-CLOSE-FILES THRU 4000-EXIT.
+001210     STOP RUN.
+001220*
+001230 0000-EXIT.
+001240     EXIT.
+001250* ****************************************************************
+001260* 1000-OPEN-FILES - open every file, checking status after each
+001270* OPEN so a missing/misallocated dataset abends the run.
+001280* ****************************************************************
+001290 1000-OPEN-FILES.
+001300     OPEN INPUT  TRANSACTION-FILE.
+001310     MOVE 'TRANIN'            TO WK-ABEND-FILE-ID.
+001320     MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS.
+001330     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001340     OPEN OUTPUT CLEAN-FILE.
+001350     MOVE 'TRANCLN'           TO WK-ABEND-FILE-ID.
+001360     MOVE WK-TRANCLN-STATUS   TO WK-ABEND-STATUS.
+001370     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001380     OPEN OUTPUT SUSPENSE-FILE.
+001390     MOVE 'SUSPENSE'          TO WK-ABEND-FILE-ID.
+001400     MOVE WK-SUSPENSE-STATUS  TO WK-ABEND-STATUS.
+001410     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+001420*
+001430 1000-EXIT.
+001440     EXIT.
+001450* ****************************************************************
+001460* 2000-READ-TRANSACTION - prime/advance the input file.
+001470* ****************************************************************
+001480 2000-READ-TRANSACTION.
+001490     READ TRANSACTION-FILE
+001500         AT END
+001510             MOVE 'Y'                 TO WK-EOF-SW
+001520         NOT AT END
+001530             ADD 1                    TO WK-READ-COUNT
+001540             MOVE WK-READ-COUNT       TO WK-ID-NUM
+001550             MOVE WK-ID-NUM           TO WK-ID
+001560             ACCEPT WK-FECHA-PROCESO  FROM DATE YYYYMMDD
+001570     END-READ.
+001580     IF WK-TRANIN-STATUS NOT = '00'
+001590        AND WK-TRANIN-STATUS NOT = '10'
+001600         MOVE 'TRANIN'            TO WK-ABEND-FILE-ID
+001610         MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS
+001620         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+001630     END-IF.
+001640*
+001650 2000-EXIT.
+001660     EXIT.
+001670* ****************************************************************
+001680* 3000-EDIT-TRANSACTION - validate one transaction, route it to
+001690* the clean file or the suspense file, then advance to the next
+001700* input record.
+001710* ****************************************************************
+001720 3000-EDIT-TRANSACTION.
+001730     MOVE 'N'                         TO WK-REJECT-SW.
+001740     MOVE SPACES                      TO WK-REASON-CODE.
+001750     MOVE SPACES                      TO WK-REASON-TEXT.
+001760     PERFORM 3100-EDIT-OPERATION THRU 3100-EXIT.
+001770     IF NOT WK-REJECTED
+001780         PERFORM 3200-EDIT-OPERANDS THRU 3200-EXIT
+001790     END-IF.
+001800     IF WK-REJECTED
+001810         PERFORM 3600-WRITE-SUSPENSE THRU 3600-EXIT
+001820     ELSE
+001830         PERFORM 3500-WRITE-CLEAN THRU 3500-EXIT
+001840     END-IF.
+001850     PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+001860*
+001870 3000-EXIT.
+001880     EXIT.
+001890* ****************************************************************
+001900* 3100-EDIT-OPERATION - the operation code must be one of the
+001910* four DEVOPS understands.
+001920* ****************************************************************
+001930 3100-EDIT-OPERATION.
+001940     EVALUATE WK-TI-OPERACION
+001950         WHEN 'SUMA'
+001960         WHEN 'RESTA'
+001970         WHEN 'MULTIPLICACION'
+001980         WHEN 'DIVISION'
+001990             CONTINUE
+002000         WHEN OTHER
+002010             MOVE 'Y'                 TO WK-REJECT-SW
+002020             MOVE '01'                TO WK-REASON-CODE
+002030             MOVE 'OPERACION INCORRECTA'
+002040                                       TO WK-REASON-TEXT
+002050     END-EVALUATE.
+002060*
+002070 3100-EXIT.
+002080     EXIT.
+002090* ****************************************************************
+002100* 3200-EDIT-OPERANDS - both operands must be numeric, and a
+002110* DIVISION request must not carry a zero divisor.
+002120* ****************************************************************
+002130 3200-EDIT-OPERANDS.
+002140     IF WK-TI-NUMERO-1 NOT NUMERIC
+002150         MOVE 'Y'                     TO WK-REJECT-SW
+002160         MOVE '02'                    TO WK-REASON-CODE
+002170         MOVE 'NUMERO-1 NO ES NUMERICO'
+002180                                       TO WK-REASON-TEXT
+002190     END-IF.
+002200     IF NOT WK-REJECTED
+002210         IF WK-TI-NUMERO-2 NOT NUMERIC
+002220             MOVE 'Y'                 TO WK-REJECT-SW
+002230             MOVE '03'                TO WK-REASON-CODE
+002240             MOVE 'NUMERO-2 NO ES NUMERICO'
+002250                                       TO WK-REASON-TEXT
+002260         END-IF
+002270     END-IF.
+002280     IF NOT WK-REJECTED
+002290         MOVE WK-TI-NUMERO-1          TO WK-NUM-1
+002300         MOVE WK-TI-NUMERO-2          TO WK-NUM-2
+002310         IF WK-TI-OPERACION = 'DIVISION' AND WK-NUM-2 = ZERO
+002320             MOVE 'Y'                 TO WK-REJECT-SW
+002330             MOVE '04'                TO WK-REASON-CODE
+002340             MOVE 'DIVISION ENTRE CERO'
+002350                                       TO WK-REASON-TEXT
+002360         END-IF
+002370     END-IF.
+002380*
+002390 3200-EXIT.
+002400     EXIT.
+002410* ****************************************************************
+002420* 3500-WRITE-CLEAN - pass a validated transaction through to the
+002430* clean file unchanged.
+002440* ****************************************************************
+002450 3500-WRITE-CLEAN.
+002460     MOVE WK-TI-RECORD                TO WK-CL-RECORD.
+002470     WRITE WK-CL-RECORD.
+002480     MOVE 'TRANCLN'                   TO WK-ABEND-FILE-ID.
+002490     MOVE WK-TRANCLN-STATUS           TO WK-ABEND-STATUS.
+002500     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+002510     ADD 1                            TO WK-CLEAN-COUNT.
+002520*
+002530 3500-EXIT.
+002540     EXIT.
+002550* ****************************************************************
+002560* 3600-WRITE-SUSPENSE - route a failed transaction to suspense
+002570* with the reason it was rejected.
+002580* ****************************************************************
+002590 3600-WRITE-SUSPENSE.
+002600     MOVE WK-TI-RECORD                TO WK-SU-RECORD.
+002610     MOVE WK-ID                       TO WK-SU-ID.
+002620     MOVE WK-FECHA-PROCESO            TO WK-SU-FECHA-PROCESO.
+002630     MOVE WK-REASON-CODE              TO WK-SU-REASON-CODE.
+002640     MOVE WK-REASON-TEXT              TO WK-SU-REASON-TEXT.
+002650     WRITE WK-SU-RECORD.
+002660     MOVE 'SUSPENSE'                  TO WK-ABEND-FILE-ID.
+002670     MOVE WK-SUSPENSE-STATUS          TO WK-ABEND-STATUS.
+002680     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+002690     ADD 1                            TO WK-SUSPENSE-COUNT.
+002700*
+002710 3600-EXIT.
+002720     EXIT.
+002730* ****************************************************************
+002740* 4000-CLOSE-FILES.
+002750* ****************************************************************
+002760 4000-CLOSE-FILES.
+002770     DISPLAY '*********************************************'.
+002780     DISPLAY 'DLEDIT - TRANSACTIONS READ    ' WK-READ-COUNT.
+002790     DISPLAY 'DLEDIT - CLEAN RECORDS WRITTEN ' WK-CLEAN-COUNT.
+002800     DISPLAY 'DLEDIT - SUSPENSE RECORDS      ' WK-SUSPENSE-COUNT.
+002810     CLOSE TRANSACTION-FILE.
+002820     CLOSE CLEAN-FILE.
+002830     CLOSE SUSPENSE-FILE.
+002840*
+002850 4000-EXIT.
+002860     EXIT.
+002870* ****************************************************************
+002880* 9000-VERIFY-FILE-STATUS - common I/O error check.  WK-ABEND-
+002890* FILE-ID/WK-ABEND-STATUS are moved by the caller just before this
+002900* is PERFORMed; any status other than '00' abends the run with a
+002910* message instead of letting the job continue on bad data.
+002920* ****************************************************************
+002930 9000-VERIFY-FILE-STATUS.
+002940     IF WK-ABEND-STATUS NOT = '00'
+002950         DISPLAY 'DLEDIT - I/O ERROR ON ' WK-ABEND-FILE-ID
+002960            ' - FILE STATUS ' WK-ABEND-STATUS
+002970         MOVE 16                      TO RETURN-CODE
+002980         STOP RUN
+002990     END-IF.
+003000*
+003010 9000-EXIT.
+003020     EXIT.
