@@ -1,55 +1,671 @@
-      *****************************************************************
-      * Program name:    DEVOPS                               
-      * Original author: MYNAME                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  DEVOPS.
-       AUTHOR. RICHARD DORIA. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
-       SECURITY. NON-CONFIDENTIAL.
-      *****************************************************************
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-      *  
-       01 WK-NUMERO-1                           PIC X(02).
-       01 WK-NUMERO-2                           PIC X(02).
-       01 WK-RESULTADO                          PIC X(02).
-       01 WK-MENSAJE-ERROR                      PIC X(20).
-       01 WK-OPERACION                          PIC X(20).
-      *                                                                           
-      *
-       PROCEDURE DIVISION.
-           ACCEPT WK-OPERACION.
-      *     
-            MOVE 45                             TO WK-NUMERO-1 
-            MOVE 53                             TO WK-NUMERO-2 
-      *
-           EVALUATE  WK-OPERACION 
-             WHEN 'SUMA'
-                 COMPUTE WK-RESULTADO = WK-NUMERO-1 + WK-NUMERO-2
-             WHEN 'RESTA'
-                 COMPUTE WK-RESULTADO = WK-NUMERO-1 + WK-NUMERO-2 
-             WHEN 'MULTIPLICACION'
-                 COMPUTE WK-RESULTADO = WK-NUMERO-1 * WK-NUMERO-2 
-             WHEN 'DIVISION'
-                 COMPUTE WK-RESULTADO = WK-NUMERO-1 / WK-NUMERO-2  
-              WHEN OTHER
-                 MOVE 'OPERACION INCORRECTA '   TO WK-MENSAJE-ERROR              
-           END-EVALUATE. 
-      *
-           DISPLAY '*********************************************'
-           DISPLAY 'RESULTADO ' WK-RESULTADO 
-           DISPLAY '........................' WK-MENSAJE-ERROR 
-           STOP RUN.
-
-
-
-      
\ No newline at end of file
+000100* ****************************************************************
+000110* Program name:    DEVOPS
+000120* Original author: MYNAME
+000130*
+000140* Maintenence Log
+000150* Date      Author        Maintenance Requirement
+000160* --------- ------------  ---------------------------------------
+000170* 01/01/08 MYNAME  Created for COBOL class
+000180* 08/08/26 RD      Converted from one ACCEPT/EVALUATE per run to a
+000190*                  batch transaction file processor - DEVOPS now
+000200*                  reads one request per input record and writes
+000210*                  one result record per input instead of doing a
+000220*                  single hardcoded calculation per run.
+000230* 08/08/26 RD      Added HIST-FILE, an indexed master keyed by
+000240*                  transaction ID/date, so every result posted
+000250*                  by a run can be looked up later.
+000260* 08/08/26 RD      Added AUDIT-FILE so every transaction DEVOPS
+000270*                  processes leaves a timestamped trace.
+000280* 08/08/26 RD      Added CHECKPOINT-FILE and a RESTART parameter
+000290*                  so an abended run can resume past the last
+000300*                  transaction successfully posted instead of
+000310*                  reprocessing the whole input file.
+000320* 08/09/26 RD      Added a validated selection menu for
+000330*                  interactive (PARM='MENU') runs, re-prompting
+000340*                  on an invalid choice instead of just taking
+000350*                  whatever ACCEPT returned.
+000360* 08/09/26 RD      Redesigned NUMERO-1, NUMERO-2 and RESULTADO as
+000370*                  signed numeric and added ON SIZE ERROR
+000380*                  handling, routing overflows/zero-divisors to
+000390*                  EXCEPTION-FILE instead of truncating silently.
+000400* 08/09/26 RD      Hardened restart handling: the RESTART= check
+000410*                  now requires an actual key after the '=' (a
+000420*                  bare PARM='RESTART=' no longer aborts a normal
+000430*                  run), CHECKPOINT-FILE is now write-only and a
+000440*                  new CHECKPOINT-IN-FILE reads the prior run's
+000450*                  generation so a restart finds its resume point,
+000460*                  HIST-FILE opens I-O on every run (OUTPUT was
+000470*                  wiping the master every night), WK-RESULTADO is
+000480*                  cleared before every computation so a rejected
+000490*                  record cannot carry a stale prior answer, and
+000500*                  every OPEN/READ/WRITE is followed by a file
+000510*                  status check that abends the run on an
+000520*                  unexpected status instead of continuing blind.
+000530* ****************************************************************
+000540 IDENTIFICATION DIVISION.
+000550 PROGRAM-ID.  DEVOPS.
+000560 AUTHOR. RICHARD DORIA.
+000570 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000580 DATE-WRITTEN. 01/01/08.
+000590 DATE-COMPILED. 01/01/08.
+000600 SECURITY. NON-CONFIDENTIAL.
+000610* ****************************************************************
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT TRANSACTION-FILE  ASSIGN TO TRANIN
+000660            ORGANIZATION IS SEQUENTIAL
+000670            FILE STATUS IS WK-TRANIN-STATUS.
+000680     SELECT RESULT-FILE       ASSIGN TO TRANOUT
+000690            ORGANIZATION IS SEQUENTIAL
+000700            FILE STATUS IS WK-TRANOUT-STATUS.
+000710     SELECT HIST-FILE         ASSIGN TO HISTORY
+000720            ORGANIZATION IS INDEXED
+000730            ACCESS MODE IS DYNAMIC
+000740            RECORD KEY IS WK-HI-KEY
+000750            FILE STATUS IS WK-HISTORY-STATUS.
+000760     SELECT AUDIT-FILE        ASSIGN TO AUDITLOG
+000770            ORGANIZATION IS SEQUENTIAL
+000780            FILE STATUS IS WK-AUDITLOG-STATUS.
+000790     SELECT CHECKPOINT-FILE   ASSIGN TO CHKPOUT
+000800            ORGANIZATION IS SEQUENTIAL
+000810            FILE STATUS IS WK-CHKPOINT-STATUS.
+000820     SELECT CHECKPOINT-IN-FILE ASSIGN TO CHKPTIN
+000830            ORGANIZATION IS SEQUENTIAL
+000840            FILE STATUS IS WK-CHKPTIN-STATUS.
+000850     SELECT EXCEPTION-FILE    ASSIGN TO EXCPTN
+000860            ORGANIZATION IS SEQUENTIAL
+000870            FILE STATUS IS WK-EXCPTN-STATUS.
+000880* ****************************************************************
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910*    TRANSACTION-FILE - one input calculation request per record.
+000920 FD  TRANSACTION-FILE
+000930     RECORDING MODE IS F.
+000940 01  WK-TI-RECORD.
+000950     COPY WKTRANS REPLACING LEADING
+000960          ==PREFIX-== BY ==WK-TI-==.
+000970*    RESULT-FILE - one computed result record per input record.
+000980 FD  RESULT-FILE
+000990     RECORDING MODE IS F.
+001000 01  WK-TO-RECORD.
+001010     COPY WKTRANS REPLACING LEADING
+001020          ==PREFIX-== BY ==WK-TO-==.
+001030*    HIST-FILE - indexed master of every result ever posted,
+001040*    keyed by transaction ID/date processed.
+001050 FD  HIST-FILE.
+001060 01  WK-HI-RECORD.
+001070     COPY WKTRANS REPLACING LEADING
+001080          ==PREFIX-== BY ==WK-HI-==.
+001090*    AUDIT-FILE - one timestamped entry per transaction DEVOPS
+001100*    processes, win or lose.
+001110 FD  AUDIT-FILE
+001120     RECORDING MODE IS F.
+001130 01  WK-AU-RECORD.
+001140     05  WK-AU-TIMESTAMP             PIC X(14).
+001150     05  WK-AU-ID                    PIC X(08).
+001160     05  WK-AU-OPERACION             PIC X(20).
+001170     05  WK-AU-NUMERO-1              PIC S9(02).
+001180     05  WK-AU-NUMERO-2              PIC S9(02).
+001190     05  WK-AU-RESULTADO             PIC S9(04)V9(02).
+001200     05  WK-AU-MENSAJE-ERROR         PIC X(20).
+001210*    CHECKPOINT-FILE - one entry appended every WK-CHKPT-INTERVAL
+001220*    transactions, recording the last transaction successfully
+001230*    posted so a restarted run knows where to resume.  Write-only;
+001240*    a restart reads the PRIOR run's generation through
+001250*    CHECKPOINT-IN-FILE below, never through this file.
+001260 FD  CHECKPOINT-FILE
+001270     RECORDING MODE IS F.
+001280 01  WK-CK-RECORD.
+001290     05  WK-CK-ID                    PIC X(08).
+001300     05  WK-CK-FECHA-PROCESO         PIC X(08).
+001310     05  WK-CK-READ-COUNT            PIC 9(09).
+001320*    CHECKPOINT-IN-FILE - the checkpoint entries posted by the run
+001330*    being restarted; read-only, used only to locate the resume
+001340*    point.
+001350 FD  CHECKPOINT-IN-FILE
+001360     RECORDING MODE IS F.
+001370 01  WK-CKI-RECORD.
+001380     05  WK-CKI-ID                   PIC X(08).
+001390     05  WK-CKI-FECHA-PROCESO        PIC X(08).
+001400     05  WK-CKI-READ-COUNT           PIC 9(09).
+001410*    EXCEPTION-FILE - a computed result that failed ON SIZE ERROR
+001420*    (overflow or, in interactive use, a zero divisor) instead of
+001430*    being silently truncated into RESULT-FILE.
+001440 FD  EXCEPTION-FILE
+001450     RECORDING MODE IS F.
+001460 01  WK-EX-RECORD.
+001470     COPY WKTRANS REPLACING LEADING
+001480          ==PREFIX-== BY ==WK-EX-==.
+001490* ****************************************************************
+001500 WORKING-STORAGE SECTION.
+001510*
+001520 01  WK-NUMERO-1                           PIC S9(02).
+001530 01  WK-NUMERO-2                           PIC S9(02).
+001540 01  WK-RESULTADO                          PIC S9(04)V9(02).
+001550 01  WK-MENSAJE-ERROR                      PIC X(20).
+001560 01  WK-OPERACION                          PIC X(20).
+001570 01  WK-ID                                 PIC X(08).
+001580 01  WK-FECHA-PROCESO                      PIC X(08).
+001590*
+001600 01  WK-ID-NUM                             PIC 9(08) VALUE ZERO.
+001610*
+001620 01  WK-TIMESTAMP-AREA.
+001630     05  WK-TS-DATE                 PIC X(08).
+001640     05  WK-TS-TIME                 PIC X(06).
+001650 01  WK-TS-TIME-RAW                        PIC X(08).
+001660*
+001670 01  WK-FILE-STATUSES.
+001680     05  WK-TRANIN-STATUS           PIC X(02) VALUE '00'.
+001690     05  WK-TRANOUT-STATUS          PIC X(02) VALUE '00'.
+001700     05  WK-HISTORY-STATUS          PIC X(02) VALUE '00'.
+001710     05  WK-AUDITLOG-STATUS         PIC X(02) VALUE '00'.
+001720     05  WK-CHKPOINT-STATUS         PIC X(02) VALUE '00'.
+001730     05  WK-CHKPTIN-STATUS          PIC X(02) VALUE '00'.
+001740     05  WK-EXCPTN-STATUS           PIC X(02) VALUE '00'.
+001750*
+001760 01  WK-ABEND-AREA.
+001770     05  WK-ABEND-FILE-ID           PIC X(08) VALUE SPACES.
+001780     05  WK-ABEND-STATUS            PIC X(02) VALUE SPACES.
+001790*
+001800 01  WK-SWITCHES.
+001810     05  WK-EOF-SW                  PIC X(01) VALUE 'N'.
+001820         88  WK-EOF                 VALUE 'Y'.
+001830     05  WK-CHKPT-EOF-SW            PIC X(01) VALUE 'N'.
+001840         88  WK-CHKPT-EOF           VALUE 'Y'.
+001850     05  WK-RESTART-SW              PIC X(01) VALUE 'N'.
+001860         88  WK-RESTART-REQUESTED   VALUE 'Y'.
+001870     05  WK-RESTART-FOUND-SW        PIC X(01) VALUE 'N'.
+001880         88  WK-RESTART-POINT-FOUND VALUE 'Y'.
+001890     05  WK-SIZE-ERROR-SW           PIC X(01) VALUE 'N'.
+001900         88  WK-SIZE-ERROR-OCCURRED VALUE 'Y'.
+001910*
+001920 01  WK-RESTART-KEY.
+001930*    WK-RK-FECHA-PROCESO is carried through from the checkpoint
+001940*    (it is half of HIST-FILE's key) but is not compared in
+001950*    1250-SKIP-ONE-RECORD's match - see the note there.
+001960     05  WK-RK-ID                   PIC X(08).
+001970     05  WK-RK-FECHA-PROCESO        PIC X(08).
+001980*
+001960 01  WK-CHKPT-INTERVAL                     PIC 9(05) VALUE 00100.
+001970 01  WK-CHKPT-COUNT                        PIC 9(05) VALUE ZERO.
+001980*
+001990 01  WK-MENU-CHOICE                        PIC 9(01) VALUE ZERO.
+002000     88  WK-MENU-VALID                     VALUES 1 THRU 4.
+002010*
+002020 01  WK-COUNTERS.
+002030     05  WK-READ-COUNT              PIC 9(09) VALUE ZERO.
+002040     05  WK-WRITE-COUNT             PIC 9(09) VALUE ZERO.
+002050     05  WK-HIST-COUNT              PIC 9(09) VALUE ZERO.
+002060     05  WK-AUDIT-COUNT             PIC 9(09) VALUE ZERO.
+002070     05  WK-CHKPT-COUNT-TOTAL       PIC 9(09) VALUE ZERO.
+002080     05  WK-EXCPTN-COUNT            PIC 9(09) VALUE ZERO.
+002090* ****************************************************************
+002100 LINKAGE SECTION.
+002110*    PARM passed from JCL EXEC PGM=DEVOPS,PARM='RESTART=nnnnnnnn'
+002120*    where nnnnnnnn is the WK-ID of the last transaction posted
+002130*    by the checkpoint file at abend time.  A blank/absent PARM
+002140*    means a normal, from-the-top run.
+002150 01  WK-PARM-LENGTH                        PIC S9(4) COMP.
+002160 01  WK-PARM-DATA                          PIC X(20).
+002170* ****************************************************************
+002180 PROCEDURE DIVISION USING WK-PARM-LENGTH WK-PARM-DATA.
+002190* ****************************************************************
+002200* 0000-MAINLINE - process the transaction file end to end.
+002210* ****************************************************************
+002220 0000-MAINLINE.
+002230     IF WK-PARM-LENGTH > 0 AND WK-PARM-DATA(1:4) = 'MENU'
+002240         PERFORM 1500-INTERACTIVE-RUN THRU 1500-EXIT
+002250     ELSE
+002260         PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+002270         PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT
+002280         PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+002290             UNTIL WK-EOF
+002300         PERFORM 4000-CLOSE-FILES THRU 4000-EXIT
+002310     END-IF.
+002320     STOP RUN.
+002330*
+002340 0000-EXIT.
+002350     EXIT.
+002360* ****************************************************************
+002370* 1000-OPEN-FILES - open the transaction file, then open the
+002380* result/history/audit/checkpoint files either fresh (a normal
+002390* from-the-top run) or positioned for restart, depending on
+002400* whether PARM carried a non-blank RESTART=key.  Every OPEN is
+002410* followed by a file status check so a missing/misallocated
+002420* dataset abends the run instead of failing silently.
+002430* ****************************************************************
+002440 1000-OPEN-FILES.
+002450     OPEN INPUT  TRANSACTION-FILE.
+002460     MOVE 'TRANIN'            TO WK-ABEND-FILE-ID.
+002470     MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS.
+002480     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+002490     IF WK-PARM-LENGTH > 0 AND WK-PARM-DATA(1:8) = 'RESTART='
+002500            AND WK-PARM-DATA(9:12) NOT = SPACES
+002510         SET WK-RESTART-REQUESTED    TO TRUE
+002520     END-IF.
+002530     IF WK-RESTART-REQUESTED
+002540         PERFORM 1100-DETERMINE-RESTART-POINT THRU 1100-EXIT
+002550         OPEN EXTEND RESULT-FILE
+002560         MOVE 'TRANOUT'           TO WK-ABEND-FILE-ID
+002570         MOVE WK-TRANOUT-STATUS   TO WK-ABEND-STATUS
+002580         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002590         OPEN I-O     HIST-FILE
+002600         MOVE 'HISTORY'           TO WK-ABEND-FILE-ID
+002610         MOVE WK-HISTORY-STATUS   TO WK-ABEND-STATUS
+002620         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002630         OPEN EXTEND AUDIT-FILE
+002640         MOVE 'AUDITLOG'          TO WK-ABEND-FILE-ID
+002650         MOVE WK-AUDITLOG-STATUS  TO WK-ABEND-STATUS
+002660         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002670         OPEN EXTEND CHECKPOINT-FILE
+002680         MOVE 'CHKPOUT'           TO WK-ABEND-FILE-ID
+002690         MOVE WK-CHKPOINT-STATUS  TO WK-ABEND-STATUS
+002700         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002710         OPEN EXTEND EXCEPTION-FILE
+002720         MOVE 'EXCPTN'            TO WK-ABEND-FILE-ID
+002730         MOVE WK-EXCPTN-STATUS    TO WK-ABEND-STATUS
+002740         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002750         PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+002760     ELSE
+002770         OPEN OUTPUT RESULT-FILE
+002780         MOVE 'TRANOUT'           TO WK-ABEND-FILE-ID
+002790         MOVE WK-TRANOUT-STATUS   TO WK-ABEND-STATUS
+002800         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002810         OPEN I-O    HIST-FILE
+002820         MOVE 'HISTORY'           TO WK-ABEND-FILE-ID
+002830         MOVE WK-HISTORY-STATUS   TO WK-ABEND-STATUS
+002840         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002850         OPEN OUTPUT AUDIT-FILE
+002860         MOVE 'AUDITLOG'          TO WK-ABEND-FILE-ID
+002870         MOVE WK-AUDITLOG-STATUS  TO WK-ABEND-STATUS
+002880         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002890         OPEN OUTPUT CHECKPOINT-FILE
+002900         MOVE 'CHKPOUT'           TO WK-ABEND-FILE-ID
+002910         MOVE WK-CHKPOINT-STATUS  TO WK-ABEND-STATUS
+002920         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002930         OPEN OUTPUT EXCEPTION-FILE
+002940         MOVE 'EXCPTN'            TO WK-ABEND-FILE-ID
+002950         MOVE WK-EXCPTN-STATUS    TO WK-ABEND-STATUS
+002960         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+002970     END-IF.
+002980*
+002990 1000-EXIT.
+003000     EXIT.
+003010* ****************************************************************
+003020* 1100-DETERMINE-RESTART-POINT - read the prior run's checkpoint
+003030* generation end to end, keeping the last record written; that is
+003040* the transaction ID the prior run last posted successfully.
+003050* ****************************************************************
+003060 1100-DETERMINE-RESTART-POINT.
+003070     OPEN INPUT CHECKPOINT-IN-FILE.
+003080     MOVE 'CHKPTIN'           TO WK-ABEND-FILE-ID.
+003090     MOVE WK-CHKPTIN-STATUS   TO WK-ABEND-STATUS.
+003100     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+003110     PERFORM 1150-READ-ONE-CHECKPOINT THRU 1150-EXIT
+003120         UNTIL WK-CHKPT-EOF.
+003130     CLOSE CHECKPOINT-IN-FILE.
+003140     IF WK-RK-ID = SPACES
+003150         DISPLAY 'DEVOPS - RESTART REQUESTED BUT NO CHECKPOINT '
+003160            'RECORD WAS FOUND - CANNOT RESTART'
+003170         MOVE 16              TO RETURN-CODE
+003180         STOP RUN
+003190     END-IF.
+003200*
+003210 1100-EXIT.
+003220     EXIT.
+003230* ****************************************************************
+003240* 1150-READ-ONE-CHECKPOINT - advance the checkpoint file one
+003250* record; the last one read becomes the restart key.
+003260* ****************************************************************
+003270 1150-READ-ONE-CHECKPOINT.
+003280     READ CHECKPOINT-IN-FILE
+003290         AT END
+003300             MOVE 'Y'                TO WK-CHKPT-EOF-SW
+003310         NOT AT END
+003320             MOVE WK-CKI-ID            TO WK-RK-ID
+003330             MOVE WK-CKI-FECHA-PROCESO TO WK-RK-FECHA-PROCESO
+003340     END-READ.
+003350     IF WK-CHKPTIN-STATUS NOT = '00'
+003355        AND WK-CHKPTIN-STATUS NOT = '10'
+003360         MOVE 'CHKPTIN'           TO WK-ABEND-FILE-ID
+003370         MOVE WK-CHKPTIN-STATUS   TO WK-ABEND-STATUS
+003380         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+003390     END-IF.
+003400*
+003410 1150-EXIT.
+003420     EXIT.
+003430* ****************************************************************
+003440* 1200-SKIP-TO-RESTART-POINT - advance the transaction file past
+003450* every record already posted by the prior run, so the main
+003460* read/process loop resumes on the first unprocessed record.
+003470* ****************************************************************
+003480 1200-SKIP-TO-RESTART-POINT.
+003490     PERFORM 1250-SKIP-ONE-RECORD THRU 1250-EXIT
+003500         UNTIL WK-EOF OR WK-RESTART-POINT-FOUND.
+003510     IF WK-EOF AND NOT WK-RESTART-POINT-FOUND
+003520         DISPLAY 'DEVOPS - RESTART KEY ' WK-RK-ID
+003530            ' NOT FOUND IN TRANSACTION FILE'
+003540         MOVE 16              TO RETURN-CODE
+003550         STOP RUN
+003560     END-IF.
+003570*
+003580 1200-EXIT.
+003590     EXIT.
+003600* ****************************************************************
+003610* 1250-SKIP-ONE-RECORD - read and discard one already-posted
+003620* transaction while positioning for restart.  The match tests
+003630* WK-ID alone, not WK-RK-FECHA-PROCESO - WK-ID is a counter this
+003640* run assigns from WK-READ-COUNT as each record is read, so it is
+003650* already unique within a single pass of the transaction file
+003660* regardless of calendar date; WK-FECHA-PROCESO is only ever the
+003670* date the record was processed ON (ACCEPT FROM DATE at read
+003680* time, in 2000-READ-TRANSACTION), so comparing it here would
+003690* mean re-ACCEPTing today's date and testing a RESTARTED run's
+003700* date against the ABENDED run's date - which fails a restart
+003710* that spans a midnight rollover, the one case FECHA-PROCESO
+003720* could matter for.  WK-RK-FECHA-PROCESO still flows through from
+003730* the checkpoint because it is half of HIST-FILE's key.
+003740* ****************************************************************
+003750 1250-SKIP-ONE-RECORD.
+003650     READ TRANSACTION-FILE
+003660         AT END
+003670             MOVE 'Y'                 TO WK-EOF-SW
+003680         NOT AT END
+003690             ADD 1                    TO WK-READ-COUNT
+003700             MOVE WK-READ-COUNT       TO WK-ID-NUM
+003710             MOVE WK-ID-NUM           TO WK-ID
+003720             IF WK-ID = WK-RK-ID
+003730                 SET WK-RESTART-POINT-FOUND TO TRUE
+003740             END-IF
+003750     END-READ.
+003760     IF WK-TRANIN-STATUS NOT = '00'
+003765        AND WK-TRANIN-STATUS NOT = '10'
+003770         MOVE 'TRANIN'            TO WK-ABEND-FILE-ID
+003780         MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS
+003790         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+003800     END-IF.
+003810*
+003820 1250-EXIT.
+003830     EXIT.
+003840* ****************************************************************
+003850* 1500-INTERACTIVE-RUN - interactive (PARM='MENU') entry point.
+003860* Prompts for an operation from a validated menu and for both
+003870* operands, computes the result the same way the batch path
+003880* does, and displays it - no transaction/history/audit/checkpoint
+003890* files are involved in this mode.
+003900* ****************************************************************
+003910 1500-INTERACTIVE-RUN.
+003920     PERFORM 1600-ACCEPT-OPERATION THRU 1600-EXIT
+003930         UNTIL WK-MENU-VALID.
+003940     PERFORM 1700-SET-OPERACION-FROM-CHOICE THRU 1700-EXIT.
+003950     DISPLAY 'ENTER FIRST OPERAND: '.
+003960     ACCEPT WK-NUMERO-1.
+003970     DISPLAY 'ENTER SECOND OPERAND: '.
+003980     ACCEPT WK-NUMERO-2.
+003990     PERFORM 3050-COMPUTE-RESULT THRU 3050-EXIT.
+004000     DISPLAY '*********************************************'.
+004010     DISPLAY 'RESULTADO ' WK-RESULTADO.
+004020     DISPLAY '........................' WK-MENSAJE-ERROR.
+004030*
+004040 1500-EXIT.
+004050     EXIT.
+004060* ****************************************************************
+004070* 1600-ACCEPT-OPERATION - show the menu and accept one choice;
+004080* re-prompts on the next pass if the choice is not 1 THRU 4.
+004090* ****************************************************************
+004100 1600-ACCEPT-OPERATION.
+004110     PERFORM 1650-DISPLAY-MENU THRU 1650-EXIT.
+004120     ACCEPT WK-MENU-CHOICE.
+004130     IF NOT WK-MENU-VALID
+004140         DISPLAY 'DEVOPS - INVALID SELECTION, TRY AGAIN'
+004150     END-IF.
+004160*
+004170 1600-EXIT.
+004180     EXIT.
+004190* ****************************************************************
+004200* 1650-DISPLAY-MENU - list the operations DEVOPS understands.
+004210* ****************************************************************
+004220 1650-DISPLAY-MENU.
+004230     DISPLAY '*********************************************'.
+004240     DISPLAY 'DEVOPS - SELECT AN OPERATION'.
+004250     DISPLAY '  1  SUMA'.
+004260     DISPLAY '  2  RESTA'.
+004270     DISPLAY '  3  MULTIPLICACION'.
+004280     DISPLAY '  4  DIVISION'.
+004290     DISPLAY 'ENTER YOUR CHOICE (1-4): '.
+004300*
+004310 1650-EXIT.
+004320     EXIT.
+004330* ****************************************************************
+004340* 1700-SET-OPERACION-FROM-CHOICE - translate the confirmed menu
+004350* choice into the operation code the EVALUATE below understands.
+004360* ****************************************************************
+004370 1700-SET-OPERACION-FROM-CHOICE.
+004380     EVALUATE WK-MENU-CHOICE
+004390         WHEN 1
+004400             MOVE 'SUMA'              TO WK-OPERACION
+004410         WHEN 2
+004420             MOVE 'RESTA'             TO WK-OPERACION
+004430         WHEN 3
+004440             MOVE 'MULTIPLICACION'    TO WK-OPERACION
+004450         WHEN 4
+004460             MOVE 'DIVISION'          TO WK-OPERACION
+004470     END-EVALUATE.
+004480*
+004490 1700-EXIT.
+004500     EXIT.
+004510* ****************************************************************
+004520* 2000-READ-TRANSACTION - prime/advance the input file.
+004530* ****************************************************************
+004540 2000-READ-TRANSACTION.
+004550     READ TRANSACTION-FILE
+004560         AT END
+004570             MOVE 'Y'                 TO WK-EOF-SW
+004580         NOT AT END
+004590             ADD 1                    TO WK-READ-COUNT
+004600             MOVE WK-READ-COUNT       TO WK-ID-NUM
+004610             MOVE WK-ID-NUM           TO WK-ID
+004620             ACCEPT WK-FECHA-PROCESO  FROM DATE YYYYMMDD
+004630             MOVE WK-TI-OPERACION     TO WK-OPERACION
+004640             MOVE WK-TI-NUMERO-1      TO WK-NUMERO-1
+004650             MOVE WK-TI-NUMERO-2      TO WK-NUMERO-2
+004660     END-READ.
+004670     IF WK-TRANIN-STATUS NOT = '00'
+004675        AND WK-TRANIN-STATUS NOT = '10'
+004680         MOVE 'TRANIN'            TO WK-ABEND-FILE-ID
+004690         MOVE WK-TRANIN-STATUS    TO WK-ABEND-STATUS
+004700         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+004710     END-IF.
+004720*
+004730 2000-EXIT.
+004740     EXIT.
+004750* ****************************************************************
+004760* 3000-PROCESS-TRANSACTION - compute one transaction, write its
+004770* result, then advance to the next input record.
+004780* ****************************************************************
+004790 3000-PROCESS-TRANSACTION.
+004800     PERFORM 3050-COMPUTE-RESULT THRU 3050-EXIT.
+004810*
+004820     MOVE WK-ID                       TO WK-TO-ID.
+004830     MOVE WK-FECHA-PROCESO            TO WK-TO-FECHA-PROCESO.
+004840     MOVE WK-OPERACION                TO WK-TO-OPERACION.
+004850     MOVE WK-NUMERO-1                 TO WK-TO-NUMERO-1.
+004860     MOVE WK-NUMERO-2                 TO WK-TO-NUMERO-2.
+004870     MOVE WK-RESULTADO                TO WK-TO-RESULTADO.
+004880     MOVE WK-MENSAJE-ERROR            TO WK-TO-MENSAJE-ERROR.
+004890     WRITE WK-TO-RECORD.
+004900     MOVE 'TRANOUT'                   TO WK-ABEND-FILE-ID.
+004910     MOVE WK-TRANOUT-STATUS           TO WK-ABEND-STATUS.
+004920     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+004930     ADD 1                            TO WK-WRITE-COUNT.
+004940*
+004950     PERFORM 3500-WRITE-HISTORY THRU 3500-EXIT.
+004960     PERFORM 3600-WRITE-AUDIT THRU 3600-EXIT.
+004970     IF WK-SIZE-ERROR-OCCURRED
+004980         PERFORM 3650-WRITE-EXCEPTION THRU 3650-EXIT
+004990     END-IF.
+005000     ADD 1                            TO WK-CHKPT-COUNT.
+005010     IF WK-CHKPT-COUNT >= WK-CHKPT-INTERVAL
+005020         PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+005030         MOVE ZERO                    TO WK-CHKPT-COUNT
+005040     END-IF.
+005050     PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+005060*
+005070 3000-EXIT.
+005080     EXIT.
+005090* ****************************************************************
+005100* 3050-COMPUTE-RESULT - apply the requested operation to the two
+005110* operands; shared by the batch transaction loop and the
+005120* interactive menu path.
+005130* ****************************************************************
+005140 3050-COMPUTE-RESULT.
+005150     MOVE SPACES                     TO WK-MENSAJE-ERROR.
+005160     MOVE ZERO                       TO WK-RESULTADO.
+005170     MOVE 'N'                        TO WK-SIZE-ERROR-SW.
+005180     EVALUATE  WK-OPERACION
+005190         WHEN 'SUMA'
+005200             COMPUTE WK-RESULTADO = WK-NUMERO-1 + WK-NUMERO-2
+005210                ON SIZE ERROR
+005220                PERFORM 3055-SIZE-ERROR THRU 3055-EXIT
+005230            END-COMPUTE
+005240         WHEN 'RESTA'
+005250             COMPUTE WK-RESULTADO = WK-NUMERO-1 - WK-NUMERO-2
+005260                ON SIZE ERROR
+005270                PERFORM 3055-SIZE-ERROR THRU 3055-EXIT
+005280            END-COMPUTE
+005290         WHEN 'MULTIPLICACION'
+005300             COMPUTE WK-RESULTADO = WK-NUMERO-1 * WK-NUMERO-2
+005310                ON SIZE ERROR
+005320                PERFORM 3055-SIZE-ERROR THRU 3055-EXIT
+005330            END-COMPUTE
+005340         WHEN 'DIVISION'
+005350             COMPUTE WK-RESULTADO = WK-NUMERO-1 / WK-NUMERO-2
+005360                ON SIZE ERROR
+005370                PERFORM 3055-SIZE-ERROR THRU 3055-EXIT
+005380            END-COMPUTE
+005390         WHEN OTHER
+005400             MOVE 'OPERACION INCORRECTA '   TO WK-MENSAJE-ERROR
+005410     END-EVALUATE.
+005420*
+005430 3050-EXIT.
+005440     EXIT.
+005450* ****************************************************************
+005460* 3055-SIZE-ERROR - a COMPUTE overflowed (or, for DIVISION,
+005470* divided by zero).  Flag it and set the error message instead of
+005480* letting the result be silently truncated.
+005490* ****************************************************************
+005500 3055-SIZE-ERROR.
+005510     SET WK-SIZE-ERROR-OCCURRED      TO TRUE.
+005520     MOVE 'RESULTADO EXCEDE CAPACIDAD' TO WK-MENSAJE-ERROR.
+005530*
+005540 3055-EXIT.
+005550     EXIT.
+005560* ****************************************************************
+005570* 3500-WRITE-HISTORY - post the result just computed to the
+005580* indexed history master, keyed by transaction ID/date.
+005590* ****************************************************************
+005600 3500-WRITE-HISTORY.
+005610     MOVE WK-TO-RECORD                TO WK-HI-RECORD.
+005620     WRITE WK-HI-RECORD
+005630         INVALID KEY
+005640             DISPLAY 'DEVOPS - DUPLICATE HISTORY KEY ' WK-HI-KEY
+005650         NOT INVALID KEY
+005660             ADD 1                    TO WK-HIST-COUNT
+005670     END-WRITE.
+005680*
+005690 3500-EXIT.
+005700     EXIT.
+005710* ****************************************************************
+005720* 3600-WRITE-AUDIT - append a timestamped trace of this
+005730* transaction, win or lose, to the audit log.
+005740* ****************************************************************
+005750 3600-WRITE-AUDIT.
+005760     MOVE WK-FECHA-PROCESO            TO WK-TS-DATE.
+005770     ACCEPT WK-TS-TIME-RAW            FROM TIME.
+005780     MOVE WK-TS-TIME-RAW(1:6)         TO WK-TS-TIME.
+005790     MOVE WK-TIMESTAMP-AREA           TO WK-AU-TIMESTAMP.
+005800     MOVE WK-ID                       TO WK-AU-ID.
+005810     MOVE WK-OPERACION                TO WK-AU-OPERACION.
+005820     MOVE WK-NUMERO-1                 TO WK-AU-NUMERO-1.
+005830     MOVE WK-NUMERO-2                 TO WK-AU-NUMERO-2.
+005840     MOVE WK-RESULTADO                TO WK-AU-RESULTADO.
+005850     MOVE WK-MENSAJE-ERROR            TO WK-AU-MENSAJE-ERROR.
+005860     WRITE WK-AU-RECORD.
+005870     MOVE 'AUDITLOG'                  TO WK-ABEND-FILE-ID.
+005880     MOVE WK-AUDITLOG-STATUS          TO WK-ABEND-STATUS.
+005890     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+005900     ADD 1                            TO WK-AUDIT-COUNT.
+005910*
+005920 3600-EXIT.
+005930     EXIT.
+005940* ****************************************************************
+005950* 3650-WRITE-EXCEPTION - post a result that failed ON SIZE ERROR
+005960* to the exception file instead of letting it stand silently
+005970* truncated in RESULT-FILE.
+005980* ****************************************************************
+005990 3650-WRITE-EXCEPTION.
+006000     MOVE WK-TO-RECORD                TO WK-EX-RECORD.
+006010     WRITE WK-EX-RECORD.
+006020     MOVE 'EXCPTN'                    TO WK-ABEND-FILE-ID.
+006030     MOVE WK-EXCPTN-STATUS            TO WK-ABEND-STATUS.
+006040     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+006050     ADD 1                            TO WK-EXCPTN-COUNT.
+006060*
+006070 3650-EXIT.
+006080     EXIT.
+006090* ****************************************************************
+006100* 3700-WRITE-CHECKPOINT - record the last transaction posted so
+006110* a restarted run knows where to resume.
+006120* ****************************************************************
+006130 3700-WRITE-CHECKPOINT.
+006140     MOVE WK-ID                       TO WK-CK-ID.
+006150     MOVE WK-FECHA-PROCESO            TO WK-CK-FECHA-PROCESO.
+006160     MOVE WK-READ-COUNT               TO WK-CK-READ-COUNT.
+006170     WRITE WK-CK-RECORD.
+006180     MOVE 'CHKPOUT'                   TO WK-ABEND-FILE-ID.
+006190     MOVE WK-CHKPOINT-STATUS          TO WK-ABEND-STATUS.
+006200     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+006210     ADD 1                            TO WK-CHKPT-COUNT-TOTAL.
+006220*
+006230 3700-EXIT.
+006240     EXIT.
+006250* ****************************************************************
+006260* 4000-CLOSE-FILES.
+006270* ****************************************************************
+006280 4000-CLOSE-FILES.
+006290     IF WK-WRITE-COUNT > 0
+006300         PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+006310     END-IF.
+006320     DISPLAY '*********************************************'.
+006330     DISPLAY 'DEVOPS - TRANSACTIONS READ    ' WK-READ-COUNT.
+006340     DISPLAY 'DEVOPS - RESULTS WRITTEN      ' WK-WRITE-COUNT.
+006350     DISPLAY 'DEVOPS - HISTORY POSTED       ' WK-HIST-COUNT.
+006360     DISPLAY 'DEVOPS - AUDIT ENTRIES WRITTEN ' WK-AUDIT-COUNT.
+006370     DISPLAY 'DEVOPS - CHECKPOINTS WRITTEN ' WK-CHKPT-COUNT-TOTAL.
+006380     DISPLAY 'DEVOPS - EXCEPTIONS WRITTEN   ' WK-EXCPTN-COUNT.
+006390     CLOSE TRANSACTION-FILE.
+006400     CLOSE RESULT-FILE.
+006410     CLOSE HIST-FILE.
+006420     CLOSE AUDIT-FILE.
+006430     CLOSE CHECKPOINT-FILE.
+006440     CLOSE EXCEPTION-FILE.
+006450*
+006460 4000-EXIT.
+006470     EXIT.
+006480* ****************************************************************
+006490* 9000-VERIFY-FILE-STATUS - common I/O error check.  WK-ABEND-
+006500* FILE-ID/WK-ABEND-STATUS are moved by the caller just before this
+006510* is PERFORMed; any status other than '00' abends the run with a
+006520* message instead of letting the job continue on bad data.
+006530* ****************************************************************
+006540 9000-VERIFY-FILE-STATUS.
+006550     IF WK-ABEND-STATUS NOT = '00'
+006560         DISPLAY 'DEVOPS - I/O ERROR ON ' WK-ABEND-FILE-ID
+006570            ' - FILE STATUS ' WK-ABEND-STATUS
+006580         MOVE 16                      TO RETURN-CODE
+006590         STOP RUN
+006600     END-IF.
+006610*
+006620 9000-EXIT.
+006630     EXIT.
