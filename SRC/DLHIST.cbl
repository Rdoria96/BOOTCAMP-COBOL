@@ -0,0 +1,145 @@
+000100* ****************************************************************
+000110* Program name:    DLHIST
+000120* Original author: RICHARD DORIA
+000130*
+000140* Maintenence Log
+000150* Date      Author        Maintenance Requirement
+000160* --------- ------------  ---------------------------------------
+000170* 08/09/26 RD      Written so HIST-FILE (the VSAM KSDS master
+000180*                  DEVOPS posts to, request 002) can actually be
+000190*                  looked up - "what did we compute for
+000200*                  transaction X on date Y" - instead of only
+000210*                  ever being written to.  Takes the 16-byte
+000220*                  ID+FECHA-PROCESO key as its PARM, reads the one
+000230*                  matching record and displays it.
+000240* ****************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.  DLHIST.
+000270 AUTHOR. RICHARD DORIA.
+000280 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000290 DATE-WRITTEN. 08/09/26.
+000300 DATE-COMPILED. 08/09/26.
+000310 SECURITY. NON-CONFIDENTIAL.
+000320* ****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT HIST-FILE         ASSIGN TO HISTORY
+000370            ORGANIZATION IS INDEXED
+000380            ACCESS MODE IS RANDOM
+000390            RECORD KEY IS WK-HQ-KEY
+000400            FILE STATUS IS WK-HISTORY-STATUS.
+000410* ****************************************************************
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440*    HIST-FILE - the same VSAM KSDS master DEVOPS posts results
+000450*    to; this program only ever reads it.
+000460 FD  HIST-FILE.
+000470 01  WK-HQ-RECORD.
+000480     COPY WKTRANS REPLACING LEADING
+000490          ==PREFIX-== BY ==WK-HQ-==.
+000500* ****************************************************************
+000510 WORKING-STORAGE SECTION.
+000520*
+000530 01  WK-HISTORY-STATUS                     PIC X(02) VALUE '00'.
+000540*
+000550 01  WK-ABEND-AREA.
+000560     05  WK-ABEND-FILE-ID           PIC X(08) VALUE SPACES.
+000570     05  WK-ABEND-STATUS            PIC X(02) VALUE SPACES.
+000580* ****************************************************************
+000590 LINKAGE SECTION.
+000600*    PARM passed from JCL EXEC PGM=DLHIST,PARM='nnnnnnnnyyyymmdd'
+000610*    - the first 8 characters are the transaction ID, the next 8
+000620*    are the FECHA-PROCESO the result was posted under, together
+000630*    WK-HI-KEY as DEVOPS wrote it.  No partial/blank key is valid.
+000640 01  WK-PARM-LENGTH                        PIC S9(4) COMP.
+000650 01  WK-PARM-DATA                          PIC X(16).
+000660* ****************************************************************
+000670 PROCEDURE DIVISION USING WK-PARM-LENGTH WK-PARM-DATA.
+000680* ****************************************************************
+000690* 0000-MAINLINE - look up one HIST-FILE record by key and display
+000700* it, or report that the key was not found/not supplied.
+000710* ****************************************************************
+000720 0000-MAINLINE.
+000730     IF WK-PARM-LENGTH NOT = 16 OR WK-PARM-DATA = SPACES
+000740         DISPLAY 'DLHIST - PARM MUST BE A 16-BYTE ID+FECHA-'
+000750            'PROCESO KEY, E.G. PARM=''0000123420260115'''
+000760         MOVE 16              TO RETURN-CODE
+000770         STOP RUN
+000780     END-IF.
+000790     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000800     PERFORM 2000-LOOKUP-HISTORY THRU 2000-EXIT.
+000810     PERFORM 3000-CLOSE-FILES THRU 3000-EXIT.
+000820     STOP RUN.
+000830*
+000840 0000-EXIT.
+000850     EXIT.
+000860* ****************************************************************
+000870* 1000-OPEN-FILES.
+000880* ****************************************************************
+000890 1000-OPEN-FILES.
+000900     OPEN INPUT HIST-FILE.
+000910     MOVE 'HISTORY'            TO WK-ABEND-FILE-ID.
+000920     MOVE WK-HISTORY-STATUS    TO WK-ABEND-STATUS.
+000930     PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT.
+000940*
+000950 1000-EXIT.
+000960     EXIT.
+000970* ****************************************************************
+000980* 2000-LOOKUP-HISTORY - key the PARM into WK-HQ-KEY, read the one
+000990* matching record, and display it (or say it was not found).
+001000* ****************************************************************
+001010 2000-LOOKUP-HISTORY.
+001020     MOVE WK-PARM-DATA(1:8)    TO WK-HQ-ID.
+001030     MOVE WK-PARM-DATA(9:8)    TO WK-HQ-FECHA-PROCESO.
+001040     READ HIST-FILE
+001050         INVALID KEY
+001060             DISPLAY 'DLHIST - NO HISTORY RECORD FOUND FOR ID '
+001070                WK-HQ-ID ' FECHA-PROCESO ' WK-HQ-FECHA-PROCESO
+001080             MOVE 4               TO RETURN-CODE
+001090         NOT INVALID KEY
+001100             DISPLAY 'DLHIST - ID .............. ' WK-HQ-ID
+001110             DISPLAY 'DLHIST - FECHA-PROCESO ... '
+001120                WK-HQ-FECHA-PROCESO
+001130             DISPLAY 'DLHIST - OPERACION ....... '
+001140                WK-HQ-OPERACION
+001150             DISPLAY 'DLHIST - NUMERO-1 ........ ' WK-HQ-NUMERO-1
+001160             DISPLAY 'DLHIST - NUMERO-2 ........ ' WK-HQ-NUMERO-2
+001170             DISPLAY 'DLHIST - RESULTADO ....... '
+001180                WK-HQ-RESULTADO
+001190             DISPLAY 'DLHIST - MENSAJE-ERROR ... '
+001200                WK-HQ-MENSAJE-ERROR
+001210     END-READ.
+001220     IF WK-HISTORY-STATUS NOT = '00'
+001225        AND WK-HISTORY-STATUS NOT = '23'
+001230         MOVE 'HISTORY'           TO WK-ABEND-FILE-ID
+001240         MOVE WK-HISTORY-STATUS   TO WK-ABEND-STATUS
+001250         PERFORM 9000-VERIFY-FILE-STATUS THRU 9000-EXIT
+001260     END-IF.
+001270*
+001280 2000-EXIT.
+001290     EXIT.
+001300* ****************************************************************
+001310* 3000-CLOSE-FILES.
+001320* ****************************************************************
+001330 3000-CLOSE-FILES.
+001340     CLOSE HIST-FILE.
+001350*
+001360 3000-EXIT.
+001370     EXIT.
+001380* ****************************************************************
+001390* 9000-VERIFY-FILE-STATUS - common I/O error check.  WK-ABEND-
+001400* FILE-ID/WK-ABEND-STATUS are moved by the caller just before this
+001410* is PERFORMed; any status other than '00' abends the run with a
+001420* message instead of letting the job continue on bad data.
+001430* ****************************************************************
+001440 9000-VERIFY-FILE-STATUS.
+001450     IF WK-ABEND-STATUS NOT = '00'
+001460         DISPLAY 'DLHIST - I/O ERROR ON ' WK-ABEND-FILE-ID
+001470            ' - FILE STATUS ' WK-ABEND-STATUS
+001480         MOVE 16                      TO RETURN-CODE
+001490         STOP RUN
+001500     END-IF.
+001510*
+001520 9000-EXIT.
+001530     EXIT.
