@@ -0,0 +1,27 @@
+//DEVHQRY JOB (ACCTNO),'DEVOPS HIST QUERY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* AD HOC UTILITY - runs DLHIST to pull up one past result from
+//* PROD.DEVOPS.HIST.MASTER by transaction ID/date processed, e.g.
+//* "what did we compute for transaction 00001234 on 2026-01-15"
+//* without re-running anything or digging through spool output.
+//*
+//* Edit STEP010's PARM before submitting: the 16-byte value is the
+//* 8-byte transaction ID followed by the 8-byte FECHA-PROCESO
+//* (CCYYMMDD) the result was posted under, e.g.
+//*     //STEP010 EXEC PGM=DLHIST,PARM='0000123420260115'
+//* looks up ID 00001234, FECHA-PROCESO 20260115.  DLHIST returns
+//* RC=0 and displays the record if found, RC=4 if no record matches
+//* that key, RC=16 on a malformed/missing PARM or an I/O error.
+//*
+//* Maintenance Log
+//* Date      Author        Maintenance Requirement
+//* --------- ------------  ---------------------------------------
+//* 08/09/26  RD            Written so HIST-FILE can actually be
+//*                          looked up - until now it was write-only
+//*                          plumbing with no query path.
+//*********************************************************************
+//STEP010  EXEC PGM=DLHIST,PARM='0000000000000000'
+//STEPLIB  DD   DSN=PROD.DEVOPS.LOADLIB,DISP=SHR
+//HISTORY  DD   DSN=PROD.DEVOPS.HIST.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
