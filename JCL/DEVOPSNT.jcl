@@ -0,0 +1,166 @@
+//DEVOPSNT JOB (ACCTNO),'DEVOPS NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB NAME:    DEVOPSNT
+//* PURPOSE:     Nightly batch window for the DEVOPS calculation
+//*              engine.  Rolls today's received transaction extract
+//*              into its own TRANS.DAILY generation, screens it with
+//*              DLEDIT (bad operands/operations go to SUSPENSE.DAILY
+//*              instead of reaching DEVOPS), runs DEVOPS against the
+//*              screened TRANCLN.DAILY generation, and - only if
+//*              DEVOPS comes back clean - runs the DLRPT
+//*              control-totals report against the result generation
+//*              DEVOPS just wrote.
+//*
+//* RESTART:     If STEP020 abends partway through the transaction
+//*              file, resubmit this job with STEP010 bypassed
+//*              (EXEC ... COND=ONLY is wrong here - just comment out
+//*              or condition STEP010 so the same day's generation
+//*              is not re-received) and add RESTART=<last-good-id>
+//*              to STEP020's PARM, e.g.
+//*                  //STEP020 EXEC PGM=DEVOPS,PARM='RESTART=00008000'
+//*              DEVOPS reads CHKPTIN (the generation CHKPOUT rolled
+//*              on the abended run) to find the exact resume point;
+//*              the PARM only has to carry a non-blank key after
+//*              RESTART= to say a restart was requested - a blank
+//*              key (the PARM used on every ordinary run) means
+//*              process from the top.  TRANOUT/AUDITLOG/CHKPOUT/
+//*              EXCPTN all CATLG on abend too, not just on a normal
+//*              end of step, so the partially-written generations
+//*              from the abended run are still there to resume from.
+//*              DEVOPS opens RESULT-FILE/AUDIT-FILE/EXCEPTION-FILE
+//*              EXTEND on a restart, so it expects TRANOUT/AUDITLOG/
+//*              EXCPTN to still point at the abended run's own
+//*              generation, not a fresh one - also change those three
+//*              DD cards' DSN from (+1) to (0) and DISP from
+//*              (NEW,CATLG,CATLG) to (MOD,CATLG) when resubmitting
+//*              for restart, e.g.
+//*                  //TRANOUT DD DSN=PROD.DEVOPS.RESULT.DAILY(0),
+//*                  //            DISP=(MOD,CATLG)
+//*              CHKPOUT is not part of this - DEVOPS always starts a
+//*              fresh checkpoint log each run regardless of restart;
+//*              CHKPTIN is what supplies the prior run's resume point.
+//*              STEP015 is NOT bypassed on a restart resubmission, and
+//*              its TRANCLN DD is still (+1)/DISP=(NEW,CATLG,DELETE) -
+//*              rerunning it catalogs a brand-new TRANCLN.DAILY
+//*              generation from the same TRANS.DAILY(0) STEP010 left
+//*              alone, so STEP020's TRANCLN.DAILY(0) on the restart is
+//*              a DIFFERENT generation than the one the abended run
+//*              actually consumed, not the generation itself - it is
+//*              expected to be byte-identical (same DLEDIT, same
+//*              input), but it is a new catalog entry, and the
+//*              generation the abended run read is left orphaned
+//*              (along with whatever SUSPENSE.DAILY generation STEP015
+//*              produced that run).  A restart therefore leaves one
+//*              orphaned TRANCLN/SUSPENSE generation pair behind per
+//*              attempt; they age off when LIMIT(30) rolls them out of
+//*              the GDG, the same as any other generation, but they
+//*              are not scratched early the way a normal successful
+//*              run's are not needed again either.
+//*
+//* Maintenance Log
+//* Date      Author        Maintenance Requirement
+//* --------- ------------  ---------------------------------------
+//* 08/08/26  RD            Written so DEVOPS can run as a scheduled
+//*                          nightly job instead of being kicked off
+//*                          by hand.
+//* 08/09/26  RD            Added COND=(0,NE,STEP015) to STEP020 so a
+//*                          DLEDIT failure (non-zero RETURN-CODE, not
+//*                          an abend) stops DEVOPS from processing a
+//*                          partially-screened TRANCLN generation.
+//*                          Documented the DD overrides a restart
+//*                          resubmission must make to TRANOUT/
+//*                          AUDITLOG/EXCPTN so DEVOPS's OPEN EXTEND
+//*                          actually extends the abended run's own
+//*                          generation instead of a fresh, empty one.
+//* 08/09/26  RD            Documented that STEP015 runs again on a
+//*                          restart and catalogs a new TRANCLN.DAILY/
+//*                          SUSPENSE.DAILY generation pair each time,
+//*                          so STEP020's TRANCLN.DAILY(0) is a
+//*                          different (expected byte-identical)
+//*                          generation than the one the abended run
+//*                          read, and the orphaned pair from each
+//*                          restart attempt ages off normally rather
+//*                          than needing manual cleanup.
+//*********************************************************************
+//*
+//*********************************************************************
+//* STEP010 - receive today's transaction extract into its own
+//* generation of the TRANS.DAILY GDG.
+//*********************************************************************
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.DEVOPS.TRANS.RECEIVE,DISP=SHR
+//SYSUT2   DD   DSN=PROD.DEVOPS.TRANS.DAILY(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//*
+//*********************************************************************
+//* STEP015 - screen today's receipt with DLEDIT before DEVOPS ever
+//* sees it.  Bad operands/operations are routed to SUSPENSE.DAILY
+//* with a reason code instead of reaching DEVOPS's EVALUATE.
+//*********************************************************************
+//STEP015  EXEC PGM=DLEDIT
+//STEPLIB  DD   DSN=PROD.DEVOPS.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.DEVOPS.TRANS.DAILY(0),DISP=SHR
+//TRANCLN  DD   DSN=PROD.DEVOPS.TRANCLN.DAILY(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//SUSPENSE DD   DSN=PROD.DEVOPS.SUSPENSE.DAILY(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=98,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*********************************************************************
+//* STEP020 - run DEVOPS against the generation STEP015 just screened.
+//* TRANOUT/AUDITLOG/CHKPOUT/EXCPTN each roll a new generation every
+//* run; HISTORY is the single persistent VSAM KSDS master, not a GDG.
+//* All four GDG outputs CATLG on abnormal step termination as well as
+//* normal, so a step that abends partway through still leaves behind
+//* whatever it had written so far for a restart to pick up - DELETE
+//* on abend would scratch the very data a restart needs.  CHKPTIN
+//* reads the PRIOR run's checkpoint generation (0) to locate the
+//* restart point; on a normal run DEVOPS never opens it.  COND=
+//* (0,NE,STEP015) keeps DEVOPS from running at all if DLEDIT came
+//* back with a non-zero RETURN-CODE (e.g. an I/O error mid-screening)
+//* instead of letting it process a partially-screened TRANCLN
+//* generation as if it were complete.
+//*********************************************************************
+//STEP020  EXEC PGM=DEVOPS,PARM='RESTART=',COND=(0,NE,STEP015)
+//STEPLIB  DD   DSN=PROD.DEVOPS.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.DEVOPS.TRANCLN.DAILY(0),DISP=SHR
+//TRANOUT  DD   DSN=PROD.DEVOPS.RESULT.DAILY(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//HISTORY  DD   DSN=PROD.DEVOPS.HIST.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DEVOPS.AUDIT.DAILY(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//CHKPOUT  DD   DSN=PROD.DEVOPS.CHKPT.DAILY(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
+//CHKPTIN  DD   DSN=PROD.DEVOPS.CHKPT.DAILY(0),DISP=SHR
+//EXCPTN   DD   DSN=PROD.DEVOPS.EXCPTN.DAILY(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*********************************************************************
+//* STEP030 - control-totals reconciliation report.  Bypassed when
+//* STEP020 does not come back with RC=0, so the report never runs
+//* against a half-written result generation.
+//*********************************************************************
+//STEP030  EXEC PGM=DLRPT,COND=(0,NE,STEP020)
+//STEPLIB  DD   DSN=PROD.DEVOPS.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.DEVOPS.TRANCLN.DAILY(0),DISP=SHR
+//TRANOUT  DD   DSN=PROD.DEVOPS.RESULT.DAILY(0),DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//
