@@ -0,0 +1,49 @@
+//DEVGDGDF JOB (ACCTNO),'DEVOPS GDG DEFINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME SETUP - run before the first DEVOPSNT nightly job is
+//* scheduled.  Defines the generation data group bases that the
+//* nightly job rolls a new generation into every night:
+//*   - PROD.DEVOPS.TRANS.DAILY    received transactions, one per day
+//*   - PROD.DEVOPS.TRANCLN.DAILY  DLEDIT clean output, one per day
+//*   - PROD.DEVOPS.SUSPENSE.DAILY DLEDIT rejects, one per day
+//*   - PROD.DEVOPS.RESULT.DAILY   DEVOPS result output, one per day
+//*   - PROD.DEVOPS.AUDIT.DAILY    audit log, one per day
+//*   - PROD.DEVOPS.CHKPT.DAILY    checkpoint log, one per day
+//*   - PROD.DEVOPS.EXCPTN.DAILY   size-error exception log, one per day
+//* PROD.DEVOPS.HIST.MASTER (the VSAM KSDS history file) is NOT a GDG -
+//* it is a single persistent master and is defined separately by
+//* DEVHISTD, the one-time VSAM cluster DEFINE job, not here.
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.DEVOPS.TRANS.DAILY)  -
+        LIMIT(30)                            -
+        NOEMPTY                              -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.TRANCLN.DAILY) -
+        LIMIT(30)                             -
+        NOEMPTY                               -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.SUSPENSE.DAILY) -
+        LIMIT(30)                              -
+        NOEMPTY                                -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.RESULT.DAILY) -
+        LIMIT(30)                            -
+        NOEMPTY                              -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.AUDIT.DAILY)  -
+        LIMIT(30)                            -
+        NOEMPTY                              -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.CHKPT.DAILY)  -
+        LIMIT(30)                            -
+        NOEMPTY                              -
+        SCRATCH)
+  DEFINE GDG (NAME(PROD.DEVOPS.EXCPTN.DAILY) -
+        LIMIT(30)                            -
+        NOEMPTY                              -
+        SCRATCH)
+/*
