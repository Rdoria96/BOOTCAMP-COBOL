@@ -0,0 +1,26 @@
+//DEVHISTD JOB (ACCTNO),'DEVOPS HIST DEFINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME SETUP - run before the first DEVOPSNT nightly job is
+//* scheduled, and before DEVGDGDF.  Defines the VSAM KSDS that
+//* HIST-FILE (DD HISTORY in DEVOPSNT STEP020) opens I-O every night.
+//* It is a single persistent master, never redefined or emptied by
+//* the nightly job - PROD.DEVOPS.HIST.MASTER is reused run after run.
+//*
+//* KEYS    - the first 16 bytes of the WKTRANS record (the
+//*           PREFIX-KEY group: 8-byte ID + 8-byte FECHA-PROCESO),
+//*           matching WK-HI-KEY in SRC/DEVOPS.cbl.
+//* RECSZ   - WKTRANS is a fixed 66-byte record.
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.DEVOPS.HIST.MASTER)  -
+        INDEXED                                  -
+        KEYS(16,0)                               -
+        RECORDSIZE(66,66)                        -
+        SPACE(5,5) CYLINDERS                     -
+        SHAREOPTIONS(2,3))                       -
+    DATA (NAME(PROD.DEVOPS.HIST.MASTER.DATA))    -
+    INDEX (NAME(PROD.DEVOPS.HIST.MASTER.INDEX))
+/*
