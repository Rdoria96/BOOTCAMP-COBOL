@@ -0,0 +1,43 @@
+000100******************************************************************
+000110* Copybook name:   WKTRANS
+000120* Original author: RICHARD DORIA
+000130* Installation:    COBOL DEVELOPMENT CENTER
+000140*
+000150* Describes one calculation transaction/result record - the
+000160* transaction ID and date processed (together the history
+000170* file's key), the operation code, both operands, the computed
+000180* result, and the error message text (blank unless the
+000190* operation failed).  The transaction file carries this layout
+000200* with RESULTADO and MENSAJE-ERROR still blank; DEVOPS fills
+000210* those two fields in as it writes the result record.
+000220*
+000230* Callers COPY this book once per record they need, renaming
+000240* the PREFIX- data names to their own prefix, e.g.
+000250*
+000260*     01  WK-TI-RECORD.
+000270*         COPY WKTRANS REPLACING LEADING
+000280*              ==PREFIX-== BY ==WK-TI-==.
+000290*
+000300* Maintenence Log
+000310* Date      Author        Maintenance Requirement
+000320* --------- ------------  ---------------------------------------
+000330* 08/08/26 RD      Written to share the DEVOPS transaction and
+000340*                  result record layout with the validation and
+000350*                  reporting programs.
+000360* 08/08/26 RD      Added the ID/FECHA-PROCESO key group so a
+000370*                  result record can be keyed into the history
+000380*                  file.
+000385* 08/09/26 RD      Redefined NUMERO-1, NUMERO-2 and RESULTADO as
+000386*                  signed numeric (were PIC X(02), too narrow to
+000387*                  hold a MULTIPLICACION result and not usable as
+000388*                  COMPUTE operands at all) so results are no
+000389*                  longer silently truncated.
+000390******************************************************************
+000400 05  PREFIX-KEY.
+000410     10  PREFIX-ID                  PIC X(08).
+000420     10  PREFIX-FECHA-PROCESO       PIC X(08).
+000430 05  PREFIX-OPERACION            PIC X(20).
+000440 05  PREFIX-NUMERO-1             PIC S9(02).
+000450 05  PREFIX-NUMERO-2             PIC S9(02).
+000460 05  PREFIX-RESULTADO            PIC S9(04)V9(02).
+000470 05  PREFIX-MENSAJE-ERROR        PIC X(20).
